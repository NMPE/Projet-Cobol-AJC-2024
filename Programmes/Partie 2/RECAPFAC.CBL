@@ -0,0 +1,574 @@
+000100 IDENTIFICATION DIVISION.
+000200  PROGRAM-ID.   RECAPFAC.
+000300
+000400 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000600  SPECIAL-NAMES.
+000700      DECIMAL-POINT IS COMMA.
+000800
+000810 INPUT-OUTPUT SECTION.
+000820 FILE-CONTROL.
+000830* RAPPORT DE SYNTHESE (RECAP PAR DEPARTEMENT, PAR CLIENT ET
+000831* BALANCE AGEE), PRODUIT A PARTIR DES MEMES TABLES QUE FACTURES
+000832     SELECT RECAP ASSIGN TO MESRECAP
+000833     ORGANIZATION IS SEQUENTIAL
+000834     FILE STATUS IS FS-RECAP.
+000902
+000910 DATA DIVISION.
+001000 FILE SECTION.
+001100 FD RECAP.
+001110 01 ENR-RECAP PIC X(69).
+001120
+003000 WORKING-STORAGE SECTION.
+003200  77 FS-RECAP        PIC 99.
+003300  77 WS-ANO          PIC 99.
+003400
+003405* BORNES DE LA PERIODE ET DATE DE REFERENCE POUR LA BALANCE AGEE,
+003406* RECUES EN SYSIN DANS CET ORDRE : TAUX TVA, DEBUT PERIODE,
+003407* FIN PERIODE, DATE DU JOUR (FORMAT AAAA-MM-JJ COMME O_DATE)
+003408  77 WS-DATE-DEBUT   PIC X(10).
+003409  77 WS-DATE-FIN     PIC X(10).
+003410  77 WS-DATE-JOUR    PIC X(10).
+003411
+003412* DECOMPOSITION AAAA-MM-JJ D'UNE DATE POUR LE CALCUL D'ANCIENNETE
+003413* PAR FUNCTION INTEGER-OF-DATE, SEUL MOYEN DE MESURER UN ECART EN
+003414* JOURS ENTRE DEUX DATES CALENDAIRES
+003415  01 WS-DATE-DECOMP.
+003416      05 WS-DATE-AAAA  PIC 9(4).
+003417      05 FILLER        PIC X    VALUE '-'.
+003418      05 WS-DATE-MM    PIC 9(2).
+003419      05 FILLER        PIC X    VALUE '-'.
+003420      05 WS-DATE-JJ    PIC 9(2).
+003421  77 WS-DATE-INT-CMDE  PIC 9(9) COMP.
+003422  77 WS-DATE-INT-JOUR  PIC 9(9) COMP.
+003423  77 WS-JOURS-ANCIEN   PIC S9(6) COMP.
+003424
+003425* BALANCE AGEE, CUMULEE PAR TRANCHE D'ANCIENNETE DE LA COMMANDE
+003426  77 WS-AGE-1-30       PIC 9(9)V99 VALUE ZERO.
+003427  77 WS-AGE-31-60      PIC 9(9)V99 VALUE ZERO.
+003428  77 WS-AGE-61-90      PIC 9(9)V99 VALUE ZERO.
+003429  77 WS-AGE-PLUS90     PIC 9(9)V99 VALUE ZERO.
+003430
+003431* CUMUL DU TOTAL TTC FACTURE PAR DEPARTEMENT (RECHERCHE SEQUEN-
+003432* TIELLE, LE NOMBRE DE DEPARTEMENTS DE L'ENTREPRISE ETANT FAIBLE)
+003433  01 T-DEPARTEMENTS.
+003434      05 T-DEPT-LIGNE OCCURS 50 TIMES INDEXED BY IX-DEPT.
+003435          10 TD-DEPT       PIC X(02).
+003436          10 TD-DNAME      PIC X(20).
+003437          10 TD-TOTAL-TTC  PIC 9(9)V99.
+003438  77 WS-NB-DEPT        PIC 9(3) COMP VALUE ZERO.
+003439
+003440* CUMUL DU TOTAL TTC FACTURE PAR CLIENT, MEME PRINCIPE
+003441  01 T-CLIENTS.
+003442      05 T-CLIENT-LIGNE OCCURS 200 TIMES INDEXED BY IX-CLIENT.
+003443          10 TC-C-NO       PIC X(03).
+003444          10 TC-COMPANY    PIC X(27).
+003445          10 TC-TOTAL-TTC  PIC 9(9)V99.
+003446  77 WS-NB-CLIENT      PIC 9(3) COMP VALUE ZERO.
+003447
+003448* INDICATEUR DE VALIDITE DE LA COMMANDE EN COURS, MEME CONVENTION
+003449* QUE DANS FACTURES.CBL : UNE COMMANDE SANS CLIENT/EMPLOYE/
+003450* DEPARTEMENT RETROUVE EST ECARTEE DU RECAPITULATIF
+003451  77 WS-SW-ORDRE       PIC X(01)  VALUE 'N'.
+003452      88 ORDRE-INVALIDE          VALUE 'O'.
+003453      88 ORDRE-VALIDE            VALUE 'N'.
+003454
+003455* RECALCUL DES TOTAUX D'UNE COMMANDE, COMME ECRITURE-PRODUITS/
+003456* ECRITURE-MONTANT-TVA/ECRITURE-TOTAL-TTC DE FACTURES
+003457  77 WS-CUST-REMISE    PIC 9V99   VALUE ZERO.
+003458  77 WS-TAUX-REMISE    PIC 9V999  VALUE ZERO.
+003459  77 WS-REMISE-LIGNE   PIC 9(8)V99 VALUE ZERO.
+003460  77 WS-CUST-COUNTRY   PIC X(02)  VALUE SPACES.
+003460* VARIABLES INDICATRICES DE FETCH-CLIENT : DISCOUNT/COUNTRY SONT
+003460* DES COLONNES AJOUTEES APRES COUP (COMME BILLED_FLAG SUR ORDERS),
+003460* DONC POTENTIELLEMENT NULLES SUR UNE FICHE CLIENT ANCIENNE ; UNE
+003460* VALEUR NULLE EST RAMENEE A SON DEFAUT (REMISE NULLE, PAYS VIDE =
+003460* DOMESTIQUE, COMME DEJA TRAITE PAR CALCUL-TVA-COMMANDE)
+003460  77 WS-IND-DISCOUNT   PIC S9(4) COMP VALUE ZERO.
+003460  77 WS-IND-COUNTRY    PIC S9(4) COMP VALUE ZERO.
+003461  77 WS-QUANTITY       PIC 9(2).
+003462  77 WS-PRICE          PIC 9(7)V99.
+003463  77 WS-TOTAL-LIGNE    PIC 9(8)V99.
+003464  77 WS-TOTAL-HT       PIC 9(8)V99.
+003465  77 WS-TOTAL-TTC      PIC 9(8)V99.
+003466  77 WS-MONTANT-TVA    PIC 9(8)V99.
+003467  77 TAUX-TVA          PIC 99V9.
+003468  77 WS-TAUX-TVA       PIC 9V999.
+003469
+003470* CUMULS GENERAUX DU RAPPORT
+003471  77 WS-NB-COMMANDES   PIC 9(6)    VALUE ZERO.
+003472  77 WS-CUMUL-TTC      PIC 9(9)V99 VALUE ZERO.
+003473
+003600  01 L-RECAP-SEPARATEUR.
+003601      05 FILLER  PIC X(69) VALUE ALL '='.
+003602
+003603  01 L-RECAP-TITRE.
+003604      05 FILLER  PIC X(69)
+003605       VALUE 'RECAPITULATIF FACTURATION PAR DEPARTEMENT/CLIENT'.
+003606
+003607  01 L-RECAP-PERIODE.
+003608      05 FILLER      PIC X(11) VALUE 'PERIODE DU '.
+003609      05 ED-DATE-DEBUT PIC X(10).
+003610      05 FILLER      PIC X(4)  VALUE '  AU'.
+003611      05 FILLER      PIC X(1)  VALUE SPACES.
+003612      05 ED-DATE-FIN   PIC X(10).
+003613      05 FILLER      PIC X(33) VALUE ALL ' '.
+003614
+003615  01 L-RECAP-VIDE.
+003616      05 FILLER  PIC X(69) VALUE ALL ' '.
+003617
+003618  01 L-RECAP-SOUS-TITRE-DEPT.
+003619      05 FILLER  PIC X(69)
+003619       VALUE 'TOTAL TTC FACTURE PAR DEPARTEMENT'.
+003620
+003621  01 L-RECAP-DEPT.
+003622      05 FILLER        PIC X(5)  VALUE SPACES.
+003623      05 ED-DEPT       PIC X(2).
+003624      05 FILLER        PIC X(3)  VALUE SPACES.
+003625      05 ED-DEPT-NOM   PIC X(20).
+003626      05 FILLER        PIC X(3)  VALUE SPACES.
+003627      05 ED-DEPT-TTC   PIC Z(7)9,99.
+003628      05 FILLER        PIC X(25) VALUE ALL ' '.
+003629
+003630  01 L-RECAP-SOUS-TITRE-CLIENT.
+003631      05 FILLER  PIC X(69) VALUE 'TOTAL TTC FACTURE PAR CLIENT'.
+003632
+003633  01 L-RECAP-CLIENT.
+003634      05 FILLER        PIC X(5)  VALUE SPACES.
+003635      05 ED-CLI-NO     PIC X(3).
+003636      05 FILLER        PIC X(3)  VALUE SPACES.
+003637      05 ED-CLI-NOM    PIC X(27).
+003638      05 FILLER        PIC X(3)  VALUE SPACES.
+003639      05 ED-CLI-TTC    PIC Z(7)9,99.
+003640      05 FILLER        PIC X(17) VALUE ALL ' '.
+003641
+003642  01 L-RECAP-SOUS-TITRE-AGE.
+003643      05 FILLER  PIC X(69)
+003643       VALUE 'BALANCE AGEE PAR ANCIENNETE DE COMMANDE'.
+003644
+003645  01 L-RECAP-AGE.
+003646      05 ED-AGE-LIBELLE PIC X(29).
+003647      05 ED-AGE-TTC     PIC Z(7)9,99.
+003648      05 FILLER         PIC X(29) VALUE ALL ' '.
+003649
+003650  01 L-RECAP-NB.
+003651      05 FILLER     PIC X(30)
+003651       VALUE 'NOMBRE DE COMMANDES TRAITEES:'.
+003652      05 ED-RECAP-NB PIC Z(6)9.
+003653      05 FILLER     PIC X(32) VALUE ALL ' '.
+003654
+003655  01 L-RECAP-CUMUL.
+003656      05 FILLER      PIC X(30)
+003656       VALUE 'TOTAL TTC GENERAL DU RAPPORT:'.
+003657      05 ED-RECAP-TTC PIC Z(8)9,99.
+003658      05 FILLER      PIC X(27) VALUE ALL ' '.
+003659
+004000
+004100     EXEC SQL
+004200       INCLUDE SQLCA
+004300     END-EXEC
+004400
+004500     EXEC SQL
+004600       INCLUDE ORDERS
+004700     END-EXEC
+004800
+004900     EXEC SQL
+005000       INCLUDE PROD
+005100     END-EXEC
+005200
+005300     EXEC SQL
+005400       INCLUDE CUSTOMER
+005500     END-EXEC
+005600
+005700     EXEC SQL
+005800       INCLUDE EMP
+005900     END-EXEC
+006000
+006100     EXEC SQL
+006200       INCLUDE DEP
+006300     END-EXEC
+006400
+006500     EXEC SQL
+006600       INCLUDE ITEMS
+006700     END-EXEC
+006800
+006900* DECLARATION DU CURSEUR ORDERS : LES COMMANDES DE LA PERIODE
+006901* DEMANDEE DEJA FACTUREES (BILLED_FLAG = 'Y', MEME DEFINITION QUE
+006902* FACTURES.CBL), PUISQUE LE RAPPORT RECAPITULE DES MONTANTS
+006902* FACTURES ET UNE BALANCE AGEE, PAS DES COMMANDES EN ATTENTE
+006903      EXEC SQL
+006904         DECLARE CORDERS2 CURSOR
+006905         FOR
+006906         SELECT O_NO, S_NO, C_NO, O_DATE
+006907         FROM ORDERS
+006908         WHERE O_DATE BETWEEN :WS-DATE-DEBUT AND :WS-DATE-FIN
+006908           AND BILLED_FLAG = 'Y'
+006909         ORDER BY O_NO
+006910      END-EXEC
+006911
+006912* DECLARATION DU CURSEUR ITEM
+006913      EXEC SQL
+006914         DECLARE CITEMS2 CURSOR
+006915         FOR
+006916         SELECT O_NO, P_NO, QUANTITY, PRICE
+006917         FROM ITEMS
+006918         WHERE O_NO = :ORD-O-NO
+006919      END-EXEC
+006920
+007000 PROCEDURE DIVISION.
+007100
+007101****** RECEPTION DU TAUX TVA ET DE LA PERIODE DU RAPPORT *****
+007102     ACCEPT TAUX-TVA FROM SYSIN
+007103     COMPUTE WS-TAUX-TVA = TAUX-TVA / 100
+007104     ACCEPT WS-DATE-DEBUT FROM SYSIN
+007105     ACCEPT WS-DATE-FIN   FROM SYSIN
+007106     ACCEPT WS-DATE-JOUR  FROM SYSIN
+007107
+007108*******OUVERTURE DU FICHIER*******
+007109     PERFORM OUV-RECAP
+007110
+007111     EXEC SQL
+007112         OPEN CORDERS2
+007113     END-EXEC
+007114     PERFORM TEST-SQLCODE
+007115     INITIALIZE ST-ORD
+007116     PERFORM FETCH-COMMANDE
+007117
+007118     PERFORM UNTIL SQLCODE = +100
+007122         INITIALIZE ST-ORD
+007123         PERFORM FETCH-COMMANDE
+007124     END-PERFORM
+007125
+007126     EXEC SQL
+007127        CLOSE CORDERS2
+007128     END-EXEC
+007129     PERFORM TEST-SQLCODE
+007130
+007131     PERFORM ECRITURE-RECAP
+007132     PERFORM FERM-RECAP
+007133     GOBACK.
+007134
+007200 TEST-SQLCODE.
+007300      EVALUATE TRUE
+007400         WHEN SQLCODE = ZERO
+007500                 CONTINUE
+007600          WHEN SQLCODE > 0
+007700              IF SQLCODE = +100
+007800                  DISPLAY "JEU DE DONNEES VIDE OU FINI"
+007900              ELSE
+008000                  DISPLAY "WARNING : ", SQLCODE
+008100              END-IF
+008200          WHEN SQLCODE < ZERO
+008300              PERFORM ABEND-PROG
+008400      END-EVALUATE.
+008500
+008600 ABEND-PROG.
+008700       DISPLAY "ANOMALIE GRAVE : ", SQLCODE
+008800       COMPUTE WS-ANO = 1 / WS-ANO.
+008900
+009000* CONTROLE DU SQLCODE D'UNE RECHERCHE CLIENT/EMPLOYE/DEPARTEMENT
+009001* PROPRE A LA COMMANDE EN COURS : UN ECHEC N'ABANDONNE PAS LE
+009002* RAPPORT, IL ECARTE SEULEMENT CETTE COMMANDE DU CUMUL
+009003 TEST-SQLCODE-DETAIL.
+009004      EVALUATE TRUE
+009005         WHEN SQLCODE = ZERO
+009006             MOVE 'N' TO WS-SW-ORDRE
+009007         WHEN OTHER
+009008             DISPLAY "COMMANDE ECARTEE, SQLCODE : ", SQLCODE
+009009             MOVE 'O' TO WS-SW-ORDRE
+009010      END-EVALUATE.
+009011
+009011* CONTROLE DU SQLCODE D'UN FETCH SUR LE CURSEUR CITEMS2 : LA FIN DE
+009011* JEU DE DONNEES (SQLCODE +100) EST NORMALE, SEUL UN SQLCODE
+009011* NEGATIF ECARTE LA COMMANDE DU CUMUL
+009011 TEST-SQLCODE-ITEMS.
+009011      EVALUATE TRUE
+009011         WHEN SQLCODE >= ZERO
+009011             CONTINUE
+009011         WHEN OTHER
+009011             DISPLAY "COMMANDE ECARTEE, SQLCODE : ", SQLCODE
+009011             MOVE 'O' TO WS-SW-ORDRE
+009011      END-EVALUATE.
+009011
+009100 FETCH-COMMANDE.
+009200      EXEC SQL
+009300          FETCH CORDERS2
+009400          INTO :ORD-O-NO, :ORD-S-NO, :ORD-C-NO, :ORD-O-DATE
+009500      END-EXEC
+009600      PERFORM TEST-SQLCODE
+009601      IF SQLCODE NOT EQUAL +100 THEN
+009602         PERFORM TRAITER-COMMANDE
+009603      END-IF.
+009700
+009800* RECHERCHE DU CLIENT, DE L'EMPLOYE ET DE SON DEPARTEMENT PUIS
+009801* CUMUL DE LA COMMANDE DANS LES TOTAUX DU RAPPORT ; UNE COMMANDE
+009802* SANS CLIENT/EMPLOYE/DEPARTEMENT RETROUVE N'EST PAS CUMULEE
+009803 TRAITER-COMMANDE.
+009804     MOVE 'N' TO WS-SW-ORDRE
+009805     PERFORM FETCH-CLIENT
+009806     IF ORDRE-VALIDE THEN
+009807         PERFORM FETCH-EMPLOYE
+009808     END-IF
+009809     IF ORDRE-VALIDE THEN
+009810         PERFORM FETCH-DEPT
+009811     END-IF
+009812* UNE ANOMALIE (SQLCODE NEGATIF) SUR UNE LIGNE OU UN PRODUIT ECARTE
+009812* LA COMMANDE DU CUMUL AU LIEU DE CONTINUER SUR DES DONNEES
+009812* PARTIELLES, SANS ABANDONNER LE RAPPORT
+009813     IF ORDRE-VALIDE THEN
+009814         PERFORM CUMUL-ITEMS-COMMANDE
+009814         IF ORDRE-VALIDE THEN
+009815             PERFORM CUMUL-DEPARTEMENT
+009816             PERFORM CUMUL-CLIENT
+009817             PERFORM CUMUL-ANCIENNETE
+009818             ADD 1 TO WS-NB-COMMANDES
+009819             COMPUTE WS-CUMUL-TTC = WS-CUMUL-TTC + WS-TOTAL-TTC
+009819         END-IF
+009820     END-IF.
+009900
+010000 FETCH-CLIENT.
+010100     EXEC SQL
+010200        SELECT C_NO, COMPANY, DISCOUNT, COUNTRY
+010300        INTO :CUST-C-NO, :CUST-COMPANY,
+010300             :WS-CUST-REMISE  :WS-IND-DISCOUNT,
+010400             :WS-CUST-COUNTRY :WS-IND-COUNTRY
+010500        FROM CUSTOMERS
+010600        WHERE C_NO = :ORD-C-NO
+010700     END-EXEC
+010800     PERFORM TEST-SQLCODE-DETAIL
+010800     IF ORDRE-VALIDE THEN
+010800         IF WS-IND-DISCOUNT < ZERO THEN
+010800             MOVE ZERO TO WS-CUST-REMISE
+010800         END-IF
+010800         IF WS-IND-COUNTRY < ZERO THEN
+010800             MOVE SPACES TO WS-CUST-COUNTRY
+010800         END-IF
+010800     END-IF.
+010900
+011000 FETCH-EMPLOYE.
+011100     EXEC SQL
+011200        SELECT E_NO, DEPT
+011300        INTO :EMP-E-NO, :EMP-DEPT
+011400        FROM EMPLOYEES
+011500        WHERE E_NO = :ORD-S-NO
+011600     END-EXEC
+011700     PERFORM TEST-SQLCODE-DETAIL.
+011800
+011900 FETCH-DEPT.
+012000     EXEC SQL
+012100        SELECT DEPT, DNAME
+012200        INTO :DEP-DEPT, :DEP-DNAME
+012300        FROM DEPTS
+012400        WHERE DEPT = :EMP-DEPT
+012500     END-EXEC
+012600     PERFORM TEST-SQLCODE-DETAIL.
+012700
+012800* RECALCUL DU TOTAL HT/TVA/TTC DE LA COMMANDE, MEME LOGIQUE DE
+012801* REMISE ET D'EXONERATION EXPORT QUE FACTURES.CBL, SANS IMPRESSION
+012802 CUMUL-ITEMS-COMMANDE.
+012803     MOVE ZERO TO WS-TOTAL-HT
+012804     MOVE ZERO TO WS-TOTAL-TTC
+012805     EXEC SQL
+012806         OPEN CITEMS2
+012807     END-EXEC
+012808     PERFORM TEST-SQLCODE
+012809     PERFORM FETCH-ITEM-RECAP
+012810
+012810* UNE ANOMALIE (SQLCODE NEGATIF) SUR UNE LIGNE OU UN PRODUIT ARRETE
+012810* LA BOUCLE SANS ABANDONNER LE RAPPORT
+012811     PERFORM UNTIL ORD-O-NO NOT EQUAL ITEM-O-NO
+012811                OR NOT ORDRE-VALIDE
+012812        PERFORM FETCH-ITEM-RECAP
+012813     END-PERFORM
+012814
+012815     EXEC SQL
+012816        CLOSE CITEMS2
+012817     END-EXEC
+012818     PERFORM TEST-SQLCODE
+012819     PERFORM CALCUL-TVA-COMMANDE.
+012900
+013000 FETCH-ITEM-RECAP.
+013100     INITIALIZE ST-ITEM
+013200     EXEC SQL
+013300         FETCH CITEMS2
+013400         INTO :ITEM-O-NO, :ITEM-P-NO, :ITEM-QUANTITY, :ITEM-PRICE
+013500     END-EXEC
+013600     PERFORM TEST-SQLCODE-ITEMS
+013700     IF ORDRE-VALIDE AND ORD-O-NO EQUAL ITEM-O-NO THEN
+013800        PERFORM FETCH-PRODUIT-RECAP
+013900     END-IF.
+014000
+014100 FETCH-PRODUIT-RECAP.
+014200     EXEC SQL
+014300        SELECT P_NO, PRICE
+014400        INTO :PROD-P-NO, :PROD-PRICE
+014500        FROM PRODUCTS
+014600        WHERE P_NO = :ITEM-P-NO
+014700     END-EXEC
+014800     PERFORM TEST-SQLCODE-DETAIL
+014801     IF ORDRE-VALIDE THEN
+014900        PERFORM CUMUL-LIGNE-RECAP
+014901     END-IF.
+015000
+015100 CUMUL-LIGNE-RECAP.
+015200     MOVE PROD-PRICE    TO WS-PRICE
+015300     MOVE ITEM-QUANTITY TO WS-QUANTITY
+015400     COMPUTE WS-TOTAL-LIGNE = WS-QUANTITY * WS-PRICE
+015500     PERFORM CALCUL-REMISE-LIGNE
+015600     COMPUTE WS-TOTAL-LIGNE = WS-TOTAL-LIGNE - WS-REMISE-LIGNE
+015700     COMPUTE WS-TOTAL-HT = WS-TOTAL-HT + WS-TOTAL-LIGNE.
+015800
+015900* REMISE CLIENT NEGOCIEE, MAJOREE D'UNE REMISE QUANTITE POUR LES
+016000* LIGNES DE 10 UNITES OU PLUS - IDENTIQUE A FACTURES.CBL
+016100 CALCUL-REMISE-LIGNE.
+016200     MOVE WS-CUST-REMISE TO WS-TAUX-REMISE
+016300     IF WS-QUANTITY >= 10 THEN
+016400         ADD 0,05 TO WS-TAUX-REMISE
+016500     END-IF
+016600     COMPUTE WS-REMISE-LIGNE ROUNDED =
+016600             WS-TOTAL-LIGNE * WS-TAUX-REMISE.
+016700
+016800* TVA DOMESTIQUE SAUF CLIENT EXPORT (HORS FRANCE), EXONERE COMME
+016801* DANS ECRITURE-MONTANT-TVA DE FACTURES.CBL
+016900 CALCUL-TVA-COMMANDE.
+017000     IF WS-CUST-COUNTRY = SPACES OR WS-CUST-COUNTRY = 'FR' THEN
+017100         COMPUTE WS-MONTANT-TVA = WS-TAUX-TVA * WS-TOTAL-HT
+017200     ELSE
+017300         MOVE ZERO TO WS-MONTANT-TVA
+017400     END-IF
+017500     COMPUTE WS-TOTAL-TTC = WS-TOTAL-HT + WS-MONTANT-TVA.
+017600
+017700* CUMUL DU TOTAL TTC DE LA COMMANDE DANS LE TOTAL DE SON DEPARTE-
+017701* MENT, PAR RECHERCHE SEQUENTIELLE DANS T-DEPARTEMENTS (CREATION
+017702* DE LA LIGNE AU PREMIER PASSAGE DU DEPARTEMENT)
+017800 CUMUL-DEPARTEMENT.
+017900     SET IX-DEPT TO 1
+018000     PERFORM UNTIL IX-DEPT > WS-NB-DEPT
+018100                OR TD-DEPT(IX-DEPT) = EMP-DEPT
+018200         SET IX-DEPT UP BY 1
+018300     END-PERFORM
+018400     IF IX-DEPT > WS-NB-DEPT THEN
+018410* TABLE T-DEPARTEMENTS PLEINE (PLUS DE 50 DEPARTEMENTS DISTINCTS
+018420* SUR LA PERIODE) : ANOMALIE GRAVE, LA TABLE N'A PAS ETE
+018430* DIMENSIONNEE POUR CE VOLUME
+018440         IF WS-NB-DEPT >= 50 THEN
+018450             DISPLAY "TABLE T-DEPARTEMENTS PLEINE"
+018460             PERFORM ABEND-PROG
+018470         END-IF
+018500         ADD 1 TO WS-NB-DEPT
+018600         SET IX-DEPT TO WS-NB-DEPT
+018700         MOVE EMP-DEPT  TO TD-DEPT(IX-DEPT)
+018800         MOVE DEP-DNAME TO TD-DNAME(IX-DEPT)
+018900         MOVE ZERO      TO TD-TOTAL-TTC(IX-DEPT)
+019000     END-IF
+019100     COMPUTE TD-TOTAL-TTC(IX-DEPT) =
+019200             TD-TOTAL-TTC(IX-DEPT) + WS-TOTAL-TTC.
+019300
+019400* MEME PRINCIPE QUE CUMUL-DEPARTEMENT, PAR CLIENT
+019500 CUMUL-CLIENT.
+019600     SET IX-CLIENT TO 1
+019700     PERFORM UNTIL IX-CLIENT > WS-NB-CLIENT
+019800                OR TC-C-NO(IX-CLIENT) = CUST-C-NO
+019900         SET IX-CLIENT UP BY 1
+020000     END-PERFORM
+020100     IF IX-CLIENT > WS-NB-CLIENT THEN
+020110* TABLE T-CLIENTS PLEINE (PLUS DE 200 CLIENTS DISTINCTS SUR LA
+020120* PERIODE) : ANOMALIE GRAVE, LA TABLE N'A PAS ETE DIMENSIONNEE
+020130* POUR CE VOLUME
+020140         IF WS-NB-CLIENT >= 200 THEN
+020150             DISPLAY "TABLE T-CLIENTS PLEINE"
+020160             PERFORM ABEND-PROG
+020170         END-IF
+020200         ADD 1 TO WS-NB-CLIENT
+020300         SET IX-CLIENT TO WS-NB-CLIENT
+020400         MOVE CUST-C-NO    TO TC-C-NO(IX-CLIENT)
+020500         MOVE CUST-COMPANY TO TC-COMPANY(IX-CLIENT)
+020600         MOVE ZERO         TO TC-TOTAL-TTC(IX-CLIENT)
+020700     END-IF
+020800     COMPUTE TC-TOTAL-TTC(IX-CLIENT) =
+020900             TC-TOTAL-TTC(IX-CLIENT) + WS-TOTAL-TTC.
+021000
+021100* ANCIENNETE DE LA COMMANDE (EN JOURS) PAR RAPPORT A WS-DATE-JOUR,
+021101* CUMULEE DANS LA TRANCHE DE BALANCE AGEE CORRESPONDANTE
+021200 CUMUL-ANCIENNETE.
+021300     MOVE ORD-O-DATE TO WS-DATE-DECOMP
+021400     COMPUTE WS-DATE-INT-CMDE = FUNCTION INTEGER-OF-DATE(
+021500             WS-DATE-AAAA * 10000 + WS-DATE-MM * 100 + WS-DATE-JJ)
+021600     MOVE WS-DATE-JOUR TO WS-DATE-DECOMP
+021700     COMPUTE WS-DATE-INT-JOUR = FUNCTION INTEGER-OF-DATE(
+021800             WS-DATE-AAAA * 10000 + WS-DATE-MM * 100 + WS-DATE-JJ)
+021900     COMPUTE WS-JOURS-ANCIEN = WS-DATE-INT-JOUR - WS-DATE-INT-CMDE
+022000
+022100     EVALUATE TRUE
+022200         WHEN WS-JOURS-ANCIEN NOT GREATER THAN 30
+022300             COMPUTE WS-AGE-1-30 = WS-AGE-1-30 + WS-TOTAL-TTC
+022400         WHEN WS-JOURS-ANCIEN NOT GREATER THAN 60
+022500             COMPUTE WS-AGE-31-60 = WS-AGE-31-60 + WS-TOTAL-TTC
+022600         WHEN WS-JOURS-ANCIEN NOT GREATER THAN 90
+022700             COMPUTE WS-AGE-61-90 = WS-AGE-61-90 + WS-TOTAL-TTC
+022800         WHEN OTHER
+022900             COMPUTE WS-AGE-PLUS90 = WS-AGE-PLUS90 + WS-TOTAL-TTC
+023000     END-EVALUATE.
+023100
+023200 ECRITURE-RECAP.
+023300     WRITE ENR-RECAP FROM L-RECAP-SEPARATEUR
+023400     WRITE ENR-RECAP FROM L-RECAP-TITRE
+023500     MOVE WS-DATE-DEBUT TO ED-DATE-DEBUT
+023600     MOVE WS-DATE-FIN   TO ED-DATE-FIN
+023700     WRITE ENR-RECAP FROM L-RECAP-PERIODE
+023800     WRITE ENR-RECAP FROM L-RECAP-VIDE
+023900
+024000     WRITE ENR-RECAP FROM L-RECAP-SOUS-TITRE-DEPT
+024100     PERFORM VARYING IX-DEPT FROM 1 BY 1
+024100             UNTIL IX-DEPT > WS-NB-DEPT
+024200         MOVE TD-DEPT(IX-DEPT)      TO ED-DEPT
+024300         MOVE TD-DNAME(IX-DEPT)     TO ED-DEPT-NOM
+024400         MOVE TD-TOTAL-TTC(IX-DEPT) TO ED-DEPT-TTC
+024500         WRITE ENR-RECAP FROM L-RECAP-DEPT
+024600     END-PERFORM
+024700     WRITE ENR-RECAP FROM L-RECAP-VIDE
+024800
+024900     WRITE ENR-RECAP FROM L-RECAP-SOUS-TITRE-CLIENT
+025000     PERFORM VARYING IX-CLIENT FROM 1 BY 1
+025100             UNTIL IX-CLIENT > WS-NB-CLIENT
+025200         MOVE TC-C-NO(IX-CLIENT)      TO ED-CLI-NO
+025300         MOVE TC-COMPANY(IX-CLIENT)   TO ED-CLI-NOM
+025400         MOVE TC-TOTAL-TTC(IX-CLIENT) TO ED-CLI-TTC
+025500         WRITE ENR-RECAP FROM L-RECAP-CLIENT
+025600     END-PERFORM
+025700     WRITE ENR-RECAP FROM L-RECAP-VIDE
+025800
+025900     WRITE ENR-RECAP FROM L-RECAP-SOUS-TITRE-AGE
+026000     MOVE '0 A 30 JOURS               :' TO ED-AGE-LIBELLE
+026100     MOVE WS-AGE-1-30 TO ED-AGE-TTC
+026200     WRITE ENR-RECAP FROM L-RECAP-AGE
+026300     MOVE '31 A 60 JOURS              :' TO ED-AGE-LIBELLE
+026400     MOVE WS-AGE-31-60 TO ED-AGE-TTC
+026500     WRITE ENR-RECAP FROM L-RECAP-AGE
+026600     MOVE '61 A 90 JOURS              :' TO ED-AGE-LIBELLE
+026700     MOVE WS-AGE-61-90 TO ED-AGE-TTC
+026800     WRITE ENR-RECAP FROM L-RECAP-AGE
+026900     MOVE 'PLUS DE 90 JOURS           :' TO ED-AGE-LIBELLE
+027000     MOVE WS-AGE-PLUS90 TO ED-AGE-TTC
+027100     WRITE ENR-RECAP FROM L-RECAP-AGE
+027200     WRITE ENR-RECAP FROM L-RECAP-VIDE
+027300
+027400     MOVE WS-NB-COMMANDES TO ED-RECAP-NB
+027500     WRITE ENR-RECAP FROM L-RECAP-NB
+027600     MOVE WS-CUMUL-TTC TO ED-RECAP-TTC
+027700     WRITE ENR-RECAP FROM L-RECAP-CUMUL
+027800     WRITE ENR-RECAP FROM L-RECAP-SEPARATEUR.
+027900
+028000 OUV-RECAP.
+028100     OPEN OUTPUT RECAP
+028200     IF FS-RECAP NOT = ZERO THEN
+028300         DISPLAY "ERR OPEN RECAP - FILE STATUS : ", FS-RECAP
+028400         PERFORM ABEND-PROG
+028500     END-IF.
+028600
+028700 FERM-RECAP.
+028800     CLOSE RECAP
+028900     IF FS-RECAP NOT = ZERO THEN
+029000         DISPLAY "ERR CLOSE RECAP - FILE STATUS : ", FS-RECAP
+029100         PERFORM ABEND-PROG
+029200     END-IF.
