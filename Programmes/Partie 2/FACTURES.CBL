@@ -8,19 +8,163 @@
 000800
 000810 INPUT-OUTPUT SECTION.
 000820 FILE-CONTROL.
-000830     SELECT FACTURE ASSIGN TO MESFACTU
+000830     SELECT FACTURE ASSIGN TO WS-FICHIER-FACTURE
 000840     ORGANIZATION IS SEQUENTIAL
 000850     FILE STATUS IS FS-FACTURES.
+000855
+000856* FICHIER DE CHECKPOINT/RESTART : CONSERVE LA DERNIERE COMMANDE
+000857* ENTIEREMENT FACTUREE POUR REPRENDRE UN RUN INTERROMPU SANS
+000858* REEMETTRE LES FACTURES DEJA ECRITES DANS MESFACTU
+000859     SELECT RESTART-FILE ASSIGN TO FRESTART
+000860     ORGANIZATION IS INDEXED
+000861     ACCESS MODE IS DYNAMIC
+000862     RECORD KEY IS RST-CLE
+000863     FILE STATUS IS FS-RESTART.
+000864
+000865* FICHIER DE FACTURATION ELECTRONIQUE (FORMAT STRUCTURE POUR LA
+000866* PLATEFORME DE FACTURE-X), GENERE EN PARALLELE DE MESFACTU. NOM
+000867* LOGIQUE DYNAMIQUE COMME WS-FICHIER-FACTURE : UNE REEDITION NE
+000868* DOIT PAS RESOUMETTRE UNE DEUXIEME FOIS L'ECRITURE ELECTRONIQUE
+000869* DEJA ENVOYEE A LA PLATEFORME LORS DE LA FACTURATION D'ORIGINE
+000869     SELECT FACTELEC ASSIGN TO WS-FICHIER-FACTELEC
+000868     ORGANIZATION IS SEQUENTIAL
+000869     FILE STATUS IS FS-FACTELEC.
+000870
+000871* FICHIER DES REJETS : COMMANDES DONT LA RECHERCHE CLIENT/EMPLOYE/
+000872* DEPARTEMENT A ECHOUE, ECARTEES DU LOT SANS ABANDONNER LE RUN.
+000872* NOM LOGIQUE DYNAMIQUE COMME WS-FICHIER-FACTURE : UNE REEDITION NE
+000872* DOIT PAS ECRASER LE LOG DE REJETS DU LOT D'ORIGINE
+000873     SELECT REJETS ASSIGN TO WS-FICHIER-REJETS
+000874     ORGANIZATION IS SEQUENTIAL
+000875     FILE STATUS IS FS-REJETS.
 000902
 000910 DATA DIVISION.
 001000 FILE SECTION.
 001100 FD FACTURE.
 001110 01 ENR-FACTURE PIC X(69).
+001120
+001130 FD RESTART-FILE.
+001140 01 ENR-RESTART.
+001150     05 RST-CLE   PIC X(01).
+001160     05 RST-O-NO  PIC X(03).
+001170
+001180 FD FACTELEC.
+001190 01 ENR-FACTELEC.
+001200     05 FE-TYPE-ENR  PIC X(01).
+001210     05 FE-O-NO      PIC X(03).
+001220     05 FE-CORPS.
+001230         10 FE-ENTETE.
+001240             15 FE-O-DATE  PIC X(10).
+001250             15 FE-C-NO    PIC X(03).
+001260             15 FE-SIRET   PIC X(14).
+001270             15 FE-COMPANY PIC X(27).
+001280         10 FE-LIGNE REDEFINES FE-ENTETE.
+001290             15 FE-P-NO      PIC X(03).
+001300             15 FE-QUANTITY  PIC 9(02).
+001310             15 FE-PRICE     PIC 9(07)V99.
+001311* REMISE DEDUITE DE CETTE LIGNE (CALCUL-REMISE-LIGNE), POUR QUE
+001312* LA SOMME DES LIGNES 'D' RECONCILIE AVEC FE-TOTAL-HT (NET DE
+001313* REMISE) DE L'ENREGISTREMENT 'T'
+001314             15 FE-REMISE    PIC 9(08)V99.
+001320             15 FILLER       PIC X(13).
+001330         10 FE-TOTAUX REDEFINES FE-ENTETE.
+001340             15 FE-TOTAL-HT    PIC 9(08)V99.
+001350             15 FE-MONTANT-TVA PIC 9(08)V99.
+001360             15 FE-TOTAL-TTC   PIC 9(08)V99.
+001361             15 FE-TOTAL-REMISE PIC 9(08)V99.
+001370             15 FILLER         PIC X(10).
+001380
+001390 FD REJETS.
+001400 01 ENR-REJET.
+001410     05 REJ-O-NO      PIC X(03).
+001420     05 FILLER        PIC X(02) VALUE SPACES.
+001430     05 REJ-SQLCODE   PIC -(6)9.
+001440     05 FILLER        PIC X(02) VALUE SPACES.
+001450     05 REJ-LIBELLE   PIC X(44).
 003000
 003100 WORKING-STORAGE SECTION.
 003200  77 FS-FACTURES     PIC 99.
+003210  77 FS-RESTART      PIC XX.
+003220  77 FS-FACTELEC     PIC 99.
+003221  77 FS-REJETS       PIC 99.
 003300  77 WS-ANO          PIC 99.
+003301* SQLCODE DE L'ANOMALIE AYANT ECARTE LA COMMANDE EN COURS, SAUVE
+003301* DES TEST-SQLCODE-DETAIL/TEST-SQLCODE-ITEMS AU MOMENT DE L'ECHEC :
+003301* ECRITURE-REJET-ITEMS EST APPELEE APRES LE CLOSE CITEMS, QUI
+003301* ECRASERAIT SQLCODE AVEC SON PROPRE CODE RETOUR (NORMALEMENT 0)
+003301  77 WS-SQLCODE-REJET PIC S9(9) COMP VALUE ZERO.
 003400  77 WS-DATE         PIC X(10).
+003401* DERNIERE COMMANDE ENTIEREMENT FACTUREE LORS DU RUN PRECEDENT
+003401  77 WS-RESTART-NO   PIC X(03)  VALUE '000'.
+003402* IDENTIFIANT SIRET DU CLIENT, REPRIS SUR LA FACTURE ELECTRONIQUE
+003402  77 WS-CUST-SIRET   PIC X(14).
+003403* REMISE NEGOCIEE DU CLIENT ET SEUIL DE QUANTITE, APPLIQUEES A
+003403* CHAQUE LIGNE AVANT CUMUL DANS WS-TOTAL-HT
+003403  77 WS-CUST-REMISE  PIC 9V99   VALUE ZERO.
+003403  77 WS-TAUX-REMISE  PIC 9V999  VALUE ZERO.
+003403  77 WS-REMISE-LIGNE PIC 9(8)V99 VALUE ZERO.
+003403  77 WS-TOTAL-REMISE PIC 9(8)V99 VALUE ZERO.
+003404* CODE PAYS DU CLIENT (ISO 2 LETTRES) : PERMET DE DETECTER LES
+003404* COMMANDES EXPORT A EXONERER DE TVA
+003404  77 WS-CUST-COUNTRY PIC X(02)  VALUE SPACES.
+003404* VARIABLES INDICATRICES DE FETCH-CUSTOMERS : SIRET/DISCOUNT/
+003404* COUNTRY SONT DES COLONNES AJOUTEES APRES COUP (COMME BILLED_FLAG
+003404* SUR ORDERS), DONC POTENTIELLEMENT NULLES SUR UNE FICHE CLIENT
+003404* ANCIENNE ; UNE VALEUR NULLE EST RAMENEE A SON DEFAUT (SIRET VIDE,
+003404* REMISE NULLE, PAYS VIDE = DOMESTIQUE, COMME DEJA TRAITE PAR
+003404* CALCUL-TVA-COMMANDE/ECRITURE-MONTANT-TVA) PLUTOT QUE DE LAISSER
+003404* LE HOST-VARIABLE INDETERMINE
+003404  77 WS-IND-SIRET    PIC S9(4) COMP VALUE ZERO.
+003404  77 WS-IND-DISCOUNT PIC S9(4) COMP VALUE ZERO.
+003404  77 WS-IND-COUNTRY  PIC S9(4) COMP VALUE ZERO.
+003405* MODE D'EXECUTION RECU EN SYSIN A LA SUITE DU TAUX DE TVA :
+003405* 'T' = FACTURATION NORMALE (TRAITEMENT DU LOT), 'R' = REEDITION
+003405* D'UNE SEULE FACTURE (NUMERO DE COMMANDE PASSE EN SYSIN)
+003405  77 WS-MODE         PIC X(01)  VALUE 'T'.
+003405      88 WS-MODE-BATCH          VALUE 'T'.
+003405      88 WS-MODE-REPRINT        VALUE 'R'.
+003405  77 WS-REPRINT-O-NO PIC X(03)  VALUE ZERO.
+003405* NOM LOGIQUE DU FICHIER FACTURE, DIFFERENT EN REEDITION POUR NE
+003405* PAS MELANGER LA DUPLICATA AVEC LES FACTURES DU LOT DU JOUR
+003405  77 WS-FICHIER-FACTURE PIC X(08) VALUE 'MESFACTU'.
+003405* NOM LOGIQUE DU FICHIER ELECTRONIQUE, MEME PRINCIPE : EN
+003405* REEDITION LA DUPLICATA VA DANS MESFACTD, PAS DANS LE FLUX
+003405* MESFACTE DEJA TRANSMIS A LA PLATEFORME DE FACTURATION LORS DU
+003405* LOT D'ORIGINE
+003405  77 WS-FICHIER-FACTELEC PIC X(08) VALUE 'MESFACTE'.
+003405* NOM LOGIQUE DU FICHIER DE REJETS, MEME PRINCIPE : EN REEDITION
+003405* LES REJETS EVENTUELS VONT DANS MESREJR, PAS DANS LE LOG MESREJET
+003405* DU LOT D'ORIGINE
+003405  77 WS-FICHIER-REJETS   PIC X(08) VALUE 'MESREJET'.
+003406* COORDONNEES DE L'EMPLOYE EN CHARGE DE LA COMMANDE, REPRISES
+003406* SUR LA LIGNE DE CONTACT SOUS LE DEPARTEMENT
+003406  77 WS-EMP-PHONE     PIC X(15)  VALUE SPACES.
+003406  77 WS-EMP-EMAIL     PIC X(40)  VALUE SPACES.
+003406* VARIABLES INDICATRICES DE FETCH-EMPLOYEES, MEME PRINCIPE QUE
+003406* WS-IND-SIRET/DISCOUNT/COUNTRY CI-DESSUS : TEL/EMAIL NULS SONT
+003406* RAMENES A VIDE PLUTOT QUE LAISSES INDETERMINES
+003406  77 WS-IND-PHONE     PIC S9(4) COMP VALUE ZERO.
+003406  77 WS-IND-EMAIL     PIC S9(4) COMP VALUE ZERO.
+003406* LONGUEUR UTILE DE WS-EMP-PHONE (SANS LES ESPACES DE FIN), CALCULEE
+003406* PAR CALCUL-LONGUEUR-PHONE : LES NUMEROS FRANCAIS CONTIENNENT DES
+003406* ESPACES INTERNES ("01 23 45 67 89"), DONC ON NE PEUT PAS SE
+003406* CONTENTER D'UN DELIMITED BY SPACE POUR LES REPRENDRE EN ENTIER
+003406  77 WS-EMP-PHONE-LEN  PIC S9(4)  COMP VALUE ZERO.
+003406* LONGUEUR UTILE DE WS-EMP-EMAIL (SANS LES ESPACES DE FIN), CALCULEE
+003406* PAR CALCUL-LONGUEUR-EMAIL, MEME PRINCIPE QUE WS-EMP-PHONE-LEN
+003406  77 WS-EMP-EMAIL-LEN  PIC S9(4)  COMP VALUE ZERO.
+003406* PLACE RESTANTE DANS WS-CONTACT (39 OCTETS) POUR L'EMAIL UNE FOIS
+003406* 'TEL : ', LE NUMERO ET '  EMAIL : ' POSES ; ET LONGUEUR D'EMAIL
+003406* REELLEMENT IMPRIMEE (TRONQUEE SI L'EMAIL NE TIENT PAS ENTIER)
+003406  77 WS-CONTACT-RESTE  PIC S9(4)  COMP VALUE ZERO.
+003406  77 WS-CONTACT-MAILLEN PIC S9(4) COMP VALUE ZERO.
+003407* INDICATEUR DE VALIDITE DE LA COMMANDE EN COURS : POSITIONNE A
+003407* 'O' PAR TEST-SQLCODE-DETAIL DES QU'UNE RECHERCHE CLIENT, EMPLOYE
+003407* OU DEPARTEMENT ECHOUE, POUR ECARTER LA COMMANDE VERS LE FICHIER
+003407* DE REJETS SANS ABANDONNER LE RUN
+003407  77 WS-SW-ORDRE      PIC X(01)  VALUE 'N'.
+003407      88 ORDRE-INVALIDE          VALUE 'O'.
+003407      88 ORDRE-VALIDE            VALUE 'N'.
 003401
 003402  77 WS-PRICE        PIC 9(7)V99.
 003403  77 WS-TOTAL-LIGNE  PIC 9(8)V99.
@@ -30,13 +174,20 @@
 003407  77 TAUX-TVA        PIC 99V9.
 003409  77 WS-TAUX-TVA     PIC 9V999.
 003410
+003411* CUMULS DE CONTROLE POUR LE RECAPITULATIF DE FIN DE RUN
+003412  77 WS-NB-FACTURES  PIC 9(6)    VALUE ZERO.
+003413  77 WS-CUMUL-HT     PIC 9(9)V99 VALUE ZERO.
+003414  77 WS-CUMUL-TVA    PIC 9(9)V99 VALUE ZERO.
+003415  77 WS-CUMUL-TTC    PIC 9(9)V99 VALUE ZERO.
+003416
 003412  77 WS-SSPROG PIC X(8) VALUE 'DATEJOUR'.
 003415
 003420  01 L-LIGNE-FIN.
-003431      05 FILLER  PIC X(19)  VALUE ALL '-'.
-003432      05 FILLER  PIC X(28)  VALUE 'FIN DE FACTURE, COMMANDE N� '.
-003433      05 FIN-NO  PIC X(3).
-003434      05 FILLER  PIC X(19)  VALUE ALL '-'.
+003431      05 FILLER    PIC X(19)  VALUE ALL '-'.
+003432      05 FILLER    PIC X(28)  VALUE 'FIN DE FACTURE, COMMANDE N� '.
+003433      05 FIN-NO    PIC X(3).
+003434* MARQUE 'DUPLICATA' EN MODE REEDITION, TRAITS D'UNION SINON
+003434      05 FIN-TAG   PIC X(19)  VALUE ALL '-'.
 003435
 003436  01 L-LIGNE-VIDE.
 003437      05 FILLER  PIC X(69)  VALUE ALL ' '.
@@ -104,9 +255,17 @@
 003514      05 WS-O-DATE PIC X(10).
 003515      05 FILLER    PIC X(35) VALUE ALL ' '.
 003516
+003524* WS-DEPARTEMENT/WS-CONTACT SONT LIMITES A 39 CARACTERES (ET NON 64)
+003524* POUR QUE LA LIGNE IMPRIMEE (FILLER 30 + VALEUR) TIENNE DANS LES
+003524* 69 OCTETS DE ENR-FACTURE ; LE ON OVERFLOW DE LA STRING QUI LES
+003524* ALIMENTE GERE DEJA LE CAS D'UN CONTENU TROP LONG
 003524  01 L-DEPARTEMENT.
 003525      05 FILLER PIC X(30) VALUE 'VOTRE CONTACT AU DEPARTEMENT  '.
-003526      05 WS-DEPARTEMENT PIC X(64).
+003526      05 WS-DEPARTEMENT PIC X(39).
+003526
+003526  01 L-CONTACT-EMPLOYE.
+003526      05 FILLER PIC X(30) VALUE '  TEL / EMAIL DE VOTRE CONTACT'.
+003526      05 WS-CONTACT PIC X(39).
 003527
 003533  01 L-PRODUITS.
 003534      05 FILLER PIC X     VALUE '|'.
@@ -134,6 +293,13 @@
 003573      05 FILLER        PIC X(17) VALUE 'TOTAL HT        :'.
 003574      05 ED-TOTAL-HT   PIC Z(7)9,99.
 003575
+003575* REMISE CUMULEE DE LA FACTURE (DEJA DEDUITE DE WS-TOTAL-HT),
+003575* AFFICHEE A TITRE INFORMATIF AVANT LA TVA
+003575  01 L-REMISE.
+003575      05 FILLER        PIC X(40) VALUE ALL ' '.
+003575      05 FILLER        PIC X(17) VALUE 'DONT REMISE     :'.
+003575      05 ED-REMISE     PIC Z(7)9,99.
+003576
 003576  01 L-MONTANT-TVA.
 003577     05 FILLER         PIC X(40) VALUE ALL ' '.
 003578     05 FILLER         PIC X(10) VALUE 'MONT TVA ('.
@@ -141,12 +307,46 @@
 003580     05 FILLER         PIC X(3) VALUE '%):'.
 003581     05 ED-MONTANT-TVA PIC Z(7)9,99.
 003582
+003582* LIGNE IMPRIMEE A LA PLACE DE L-MONTANT-TVA POUR LES COMMANDES
+003582* CLIENT HORS FRANCE (EXPORT), EN LIEU DE LA TVA DOMESTIQUE
+003582  01 L-EXONERE-TVA.
+003582      05 FILLER  PIC X(40) VALUE ALL ' '.
+003582      05 FILLER  PIC X(29) VALUE 'EXONERE DE TVA (ART.262 CGI)'.
+003582
 003583   01 L-TOTAL-TTC.
 003584       05 FILLER       PIC X(40) VALUE ALL ' '.
 003585       05 FILLER       PIC X(17) VALUE 'TOTAL TTC       :'.
 003586       05 ED-TOTAL-TTC PIC Z(7)9,99.
 003590
-003598     EXEC SQL
+003591* ENREGISTREMENT DE CONTROLE (RECAP DE FIN DE RUN), AJOUTE EN
+003593* QUEUE DE MESFACTU POUR LE RAPPROCHEMENT COMPTABLE DU BATCH
+003595  01 L-CTL-SEPARATEUR.
+003597      05 FILLER  PIC X(69) VALUE ALL '='.
+003599
+003601  01 L-CTL-TITRE.
+003603      05 FILLER  PIC X(69) VALUE 'RECAPITULATIF DU RUN DE FACTURATION'.
+003605
+003607  01 L-CTL-NB.
+003609      05 FILLER    PIC X(30) VALUE 'NOMBRE DE FACTURES EMISES   :'.
+003611      05 ED-CTL-NB PIC Z(6)9.
+003613      05 FILLER    PIC X(32) VALUE ALL ' '.
+003615
+003617  01 L-CTL-HT.
+003619      05 FILLER    PIC X(30) VALUE 'TOTAL HT DU RUN             :'.
+003621      05 ED-CTL-HT PIC Z(8)9,99.
+003623      05 FILLER    PIC X(27) VALUE ALL ' '.
+003625
+003627  01 L-CTL-TVA.
+003629      05 FILLER     PIC X(30) VALUE 'TOTAL TVA DU RUN            :'.
+003631      05 ED-CTL-TVA PIC Z(8)9,99.
+003633      05 FILLER     PIC X(27) VALUE ALL ' '.
+003635
+003637  01 L-CTL-TTC.
+003639      05 FILLER     PIC X(30) VALUE 'TOTAL TTC DU RUN            :'.
+003641      05 ED-CTL-TTC PIC Z(8)9,99.
+003643      05 FILLER     PIC X(27) VALUE ALL ' '.
+003645
+003647     EXEC SQL
 003600       INCLUDE SQLCA
 003700     END-EXEC
 003800
@@ -175,11 +375,18 @@
 005500     END-EXEC
 005600
 005700* DECLARATION DU CURSEUR ORDERS
+005710* SEULES LES COMMANDES NON ENCORE FACTUREES SONT RAMENEES, POUR
+005720* QU'UN RUN QUOTIDIEN NE REGENERE PAS LES FACTURES DE LA VEILLE.
+005730* LE FILTRE SUR :WS-RESTART-NO REPREND APRES LA DERNIERE COMMANDE
+005740* FACTUREE AVEC SUCCES SI LE RUN PRECEDENT A ETE INTERROMPU
 005800      EXEC SQL
 005900         DECLARE CORDERS CURSOR
 006000         FOR
 006100         SELECT O_NO, S_NO, C_NO, O_DATE
 006200         FROM ORDERS
+006210         WHERE (BILLED_FLAG = 'N' OR BILLED_FLAG IS NULL)
+006220         AND O_NO > :WS-RESTART-NO
+006230         ORDER BY O_NO
 006300      END-EXEC
 009800
 009900* DECLARATION DU CURSEUR ITEM
@@ -200,6 +407,15 @@
 010813*    DISPLAY ED-TVA
 010814     COMPUTE WS-TAUX-TVA = TAUX-TVA / 100
 010815*    DISPLAY WS-TAUX-TVA
+010816
+010816****** RECEPTION DU MODE D'EXECUTION *****
+010816     ACCEPT WS-MODE FROM SYSIN
+010816     IF WS-MODE-REPRINT THEN
+010816         ACCEPT WS-REPRINT-O-NO FROM SYSIN
+010816         MOVE 'MESFACTR' TO WS-FICHIER-FACTURE
+010816         MOVE 'MESFACTD' TO WS-FICHIER-FACTELEC
+010816         MOVE 'MESREJR' TO WS-FICHIER-REJETS
+010816     END-IF
 010817
 010818
 010820************ APPEL DU SOUS-PROGAMME  ********
@@ -208,54 +424,46 @@
 010823
 010824*******OUVERTURE DU FICHIER*******
 010825     PERFORM OUV-FACTURES
+010826     PERFORM OUV-RESTART
 010830
-010900     EXEC SQL
-011000         OPEN CORDERS
-011100     END-EXEC
-011200     PERFORM TEST-SQLCODE
-011300     INITIALIZE ST-ORD
-011400     PERFORM FETCH-ORDERS
+010831     IF WS-MODE-REPRINT THEN
+010832         PERFORM TRAITEMENT-REPRINT
+010833     ELSE
+010900         EXEC SQL
+011000             OPEN CORDERS
+011100         END-EXEC
+011200         PERFORM TEST-SQLCODE
+011300         INITIALIZE ST-ORD
+011400         PERFORM FETCH-ORDERS
 011810
-011900     PERFORM UNTIL SQLCODE = +100
-012000
-012220*****ECRITURE DANS FICHIER*****
-012402
-012403       EXEC SQL
-012404           OPEN CITEMS
-012405       END-EXEC
-012406       PERFORM TEST-SQLCODE
-012414       PERFORM FETCH-ITEMS
-012420
-012510       PERFORM UNTIL ORD-O-NO NOT EQUAL ITEM-O-NO
-012511         DISPLAY "BOUCLE 2"
-012515         PERFORM FETCH-ITEMS
-012540       END-PERFORM
-012542
-012543       DISPLAY " "
-012550       EXEC SQL
-012560          CLOSE CITEMS
-012570       END-EXEC
-012572       PERFORM TEST-SQLCODE
-012580
-012581*ECRITURE DANS FICHIER
-012582       PERFORM ECRITURE-TOTAL-PRODUITS
-012584       PERFORM ECRITURE-MONTANT-TVA
-012585       PERFORM ECRITURE-TOTAL-TTC
-012586       MOVE ZERO TO WS-TOTAL-HT
-012587       MOVE ZERO TO WS-TOTAL-TTC
-012588
-012590       INITIALIZE ST-ORD
-012591       PERFORM FETCH-ORDERS
-012592
-012595
-012600     END-PERFORM
+011900         PERFORM UNTIL SQLCODE = +100
+012598             IF ORDRE-VALIDE THEN
+012599                PERFORM TRAITER-ITEMS-COMMANDE
+012599             END-IF
+012599             INITIALIZE ST-ORD
+012599             PERFORM FETCH-ORDERS
+012600         END-PERFORM
 012720
-012800     EXEC SQL
-012900        CLOSE CORDERS
-013000     END-EXEC
-013100     PERFORM TEST-SQLCODE
-013200
-013210     EXEC SQL ROLLBACK END-EXEC
+012800         EXEC SQL
+012900            CLOSE CORDERS
+013000         END-EXEC
+013100         PERFORM TEST-SQLCODE
+013101
+013102* LE CURSEUR EST ALLE JUSQU'AU BOUT SANS ABEND : LE CHECKPOINT
+013103* N'A PLUS DE RAISON D'ETRE. ON LE REMET A '000' POUR QUE LE
+013104* PROCHAIN RUN REPARTE DE TOUTES LES COMMANDES BILLED_FLAG='N',
+013105* Y COMPRIS CELLES REJETEES PAR TRAITER-ENTETE-COMMANDE, AU LIEU
+013106* DE LES EXCLURE DEFINITIVEMENT VIA O_NO > :WS-RESTART-NO
+013107         MOVE '000' TO RST-O-NO
+013108         PERFORM ECRITURE-RESTART
+013150
+013151         PERFORM ECRITURE-CONTROLE
+013152     END-IF
+013153
+013202* CHAQUE COMMANDE EST DEJA VALIDEE INDIVIDUELLEMENT (MARQUAGE
+013204* BILLED_FLAG), CE COMMIT NE FAIT QUE PURGER UNE EVENTUELLE
+013206* UNITE DE TRAVAIL RESIDUELLE EN FIN DE BATCH
+013210     EXEC SQL COMMIT END-EXEC
 013211     PERFORM TEST-SQLCODE
 013220
 013230     PERFORM FERM-FACTURES
@@ -280,6 +488,128 @@
 015600       DISPLAY "ANOMALIE GRAVE : ", SQLCODE
 015700       COMPUTE WS-ANO = 1 / WS-ANO.
 015800
+015810* CONTROLE DU SQLCODE D'UNE RECHERCHE CLIENT/EMPLOYE/DEPARTEMENT
+015810* PROPRE A LA COMMANDE EN COURS : UN ECHEC (NON TROUVE OU ERREUR)
+015810* N'ABANDONNE PAS LE RUN, IL ECARTE SEULEMENT CETTE COMMANDE
+015810 TEST-SQLCODE-DETAIL.
+015811      EVALUATE TRUE
+015812         WHEN SQLCODE = ZERO
+015813             MOVE 'N' TO WS-SW-ORDRE
+015814         WHEN OTHER
+015815             DISPLAY "COMMANDE ECARTEE, SQLCODE : ", SQLCODE
+015815             MOVE SQLCODE TO WS-SQLCODE-REJET
+015816             MOVE 'O' TO WS-SW-ORDRE
+015817      END-EVALUATE.
+015818
+015818* CONTROLE DU SQLCODE D'UN FETCH SUR LE CURSEUR CITEMS : SQLCODE
+015818* = +100 RESTE LA FIN NORMALE DE LA LISTE DES LIGNES DE LA
+015818* COMMANDE (TRAITEE PAR TEST-SQLCODE), SEUL UN SQLCODE NEGATIF
+015818* ECARTE LA COMMANDE AU LIEU D'ABANDONNER LE RUN
+015818 TEST-SQLCODE-ITEMS.
+015818      EVALUATE TRUE
+015818         WHEN SQLCODE >= ZERO
+015818             CONTINUE
+015818         WHEN OTHER
+015818             DISPLAY "COMMANDE ECARTEE, SQLCODE : ", SQLCODE
+015818             MOVE SQLCODE TO WS-SQLCODE-REJET
+015818             MOVE 'O' TO WS-SW-ORDRE
+015818      END-EVALUATE.
+015819
+015810* TRAITEMENT DES LIGNES ET DES TOTAUX D'UNE COMMANDE DEJA ENTETEE
+015810* (ECRITURE-COMMANDE/ENTETE-PRODUITS DEJA EXECUTES). COMMUN AU
+015810* LOT NORMAL (FETCH-ORDERS) ET A LA REEDITION UNITAIRE
+015810* (TRAITEMENT-REPRINT) ; LE MARQUAGE BILLED_FLAG, LE CUMUL DE
+015810* CONTROLE ET LE CHECKPOINT DE REPRISE NE SONT FAITS QU'EN MODE
+015810* FACTURATION NORMALE
+015810 TRAITER-ITEMS-COMMANDE.
+015811      MOVE 'N' TO WS-SW-ORDRE
+015812      EXEC SQL
+015812          OPEN CITEMS
+015813      END-EXEC
+015814      PERFORM TEST-SQLCODE
+015815      PERFORM FETCH-ITEMS
+015816
+015816* UNE ANOMALIE (SQLCODE NEGATIF) SUR UNE LIGNE OU UN PRODUIT ARRETE
+015816* LA BOUCLE SANS ABANDONNER LE RUN, AU LIEU DE CONTINUER SUR DES
+015816* DONNEES PARTIELLES
+015817      PERFORM UNTIL ORD-O-NO NOT EQUAL ITEM-O-NO
+015817                 OR NOT ORDRE-VALIDE
+015818        DISPLAY "BOUCLE 2"
+015819        PERFORM FETCH-ITEMS
+015820      END-PERFORM
+015821
+015822      DISPLAY " "
+015823      EXEC SQL
+015824         CLOSE CITEMS
+015825      END-EXEC
+015826      PERFORM TEST-SQLCODE
+015827
+015827      IF ORDRE-VALIDE THEN
+015828*ECRITURE DANS FICHIER
+015829          PERFORM ECRITURE-TOTAL-PRODUITS
+015830          PERFORM ECRITURE-MONTANT-TVA
+015831          PERFORM ECRITURE-TOTAL-TTC
+015832
+015833          IF WS-MODE-BATCH THEN
+015834* MARQUAGE DE LA COMMANDE COMME FACTUREE, POUR EVITER DE LA
+015834* REPRENDRE DANS UN PROCHAIN RUN DE FACTURATION
+015835              EXEC SQL
+015836                  UPDATE ORDERS
+015837                     SET BILLED_FLAG = 'Y'
+015838                   WHERE O_NO = :ORD-O-NO
+015839              END-EXEC
+015840              PERFORM TEST-SQLCODE
+015841              EXEC SQL COMMIT END-EXEC
+015842              PERFORM TEST-SQLCODE
+015843
+015844* CUMUL DES TOTAUX DE LA FACTURE DANS LES COMPTEURS DE CONTROLE
+015845              ADD 1 TO WS-NB-FACTURES
+015846              COMPUTE WS-CUMUL-HT  = WS-CUMUL-HT  + WS-TOTAL-HT
+015847              COMPUTE WS-CUMUL-TVA = WS-CUMUL-TVA + WS-MONTANT-TVA
+015848              COMPUTE WS-CUMUL-TTC = WS-CUMUL-TTC + WS-TOTAL-TTC
+015849
+015850* CHECKPOINT : LA COMMANDE EST DEFINITIVEMENT FACTUREE, ON PEUT
+015851* REPRENDRE APRES ELLE EN CAS D'INTERRUPTION DU RUN
+015852              MOVE ORD-O-NO TO RST-O-NO
+015853              PERFORM ECRITURE-RESTART
+015854          END-IF
+015854      ELSE
+015854* LA COMMANDE N'EST NI TOTALISEE NI MARQUEE FACTUREE : BILLED_FLAG
+015854* RESTE A 'N' ET ELLE SERA REPRISE AU PROCHAIN RUN UNE FOIS LA
+015854* LIGNE OU LE PRODUIT EN ANOMALIE CORRIGE. L'ENTETE DEJA ECRITE
+015854* DANS FACTURE/FACTELEC RESTE UNE PAGE INCOMPLETE POUR CETTE
+015854* COMMANDE, COMME POUR TOUTE COMMANDE ECARTEE EN COURS DE
+015854* TRAITEMENT
+015854          PERFORM ECRITURE-REJET-ITEMS
+015854      END-IF
+015855
+015856      MOVE ZERO TO WS-TOTAL-HT
+015857      MOVE ZERO TO WS-TOTAL-TTC
+015858      MOVE ZERO TO WS-TOTAL-REMISE.
+015859
+015860* REEDITION D'UNE SEULE FACTURE, IDENTIFIEE PAR WS-REPRINT-O-NO
+015860* RECU EN SYSIN. LA COMMANDE N'EST NI MARQUEE FACTUREE NI CUMULEE
+015860* DANS LES COMPTEURS DE CONTROLE : SEULE LA DUPLICATA EST EMISE
+015860 TRAITEMENT-REPRINT.
+015861      MOVE WS-REPRINT-O-NO TO ORD-O-NO
+015862      EXEC SQL
+015863          SELECT O_NO, S_NO, C_NO, O_DATE
+015864          INTO :ORD-O-NO, :ORD-S-NO, :ORD-C-NO, :ORD-O-DATE
+015865          FROM ORDERS
+015866          WHERE O_NO = :WS-REPRINT-O-NO
+015867      END-EXEC
+015868      PERFORM TEST-SQLCODE
+015869      IF SQLCODE = ZERO THEN
+015870          DISPLAY "REEDITION DE LA COMMANDE N  : ", ORD-O-NO
+015871          PERFORM TRAITER-ENTETE-COMMANDE
+015872          IF ORDRE-VALIDE THEN
+015873              PERFORM TRAITER-ITEMS-COMMANDE
+015874          END-IF
+015876      ELSE
+015877          DISPLAY "COMMANDE INTROUVABLE POUR REEDITION : ",
+015877               WS-REPRINT-O-NO
+015878      END-IF.
+015879
 015900 FETCH-ORDERS.
 016000      EXEC SQL
 016100          FETCH CORDERS
@@ -293,48 +623,85 @@
 016440         DISPLAY "DATE COMMANDE   : ", ORD-O-DATE
 016450         DISPLAY " "
 016451
-016452         PERFORM FETCH-CUSTOMERS
-016454         PERFORM FETCH-EMPLOYEES
-016455         PERFORM ECRITURE-DEPARTEMENT
-016456         PERFORM ENTETE-PRODUITS
+016452         PERFORM TRAITER-ENTETE-COMMANDE
 016460      END-IF.
 016500
+016501* RECHERCHE DU CLIENT, DE L'EMPLOYE ET DE SON DEPARTEMENT POUR LA
+016501* COMMANDE EN COURS, PUIS ECRITURE DE L'ENTETE DE FACTURE SI TOUT
+016501* A ETE TROUVE ; SINON LA COMMANDE EST BASCULEE VERS LES REJETS
+016501 TRAITER-ENTETE-COMMANDE.
+016501     MOVE 'N' TO WS-SW-ORDRE
+016501     PERFORM FETCH-CUSTOMERS
+016501     IF ORDRE-VALIDE THEN
+016501         PERFORM FETCH-EMPLOYEES
+016501     END-IF
+016501     IF ORDRE-VALIDE THEN
+016501         PERFORM FETCH-DEPTS
+016501     END-IF
+016501
+016501     IF ORDRE-VALIDE THEN
+016501         PERFORM ECRITURE-ENTETE
+016501         PERFORM ECRITURE-DEPARTEMENT
+016501         PERFORM ENTETE-PRODUITS
+016501     ELSE
+016501         PERFORM ECRITURE-REJET
+016501     END-IF.
+016502
 016502 FETCH-CUSTOMERS.
 016516     EXEC SQL
-016518        SELECT C_NO, COMPANY, ADDRESS, CITY, STATE, ZIP
+016518        SELECT C_NO, COMPANY, ADDRESS, CITY, STATE, ZIP, SIRET,
+016519               DISCOUNT, COUNTRY
 016519        INTO :CUST-C-NO, :CUST-COMPANY, :CUST-ADDRESS,
-016520             :CUST-CITY, :CUST-STATE, :CUST-ZIP
+016520             :CUST-CITY, :CUST-STATE, :CUST-ZIP,
+016520             :WS-CUST-SIRET   :WS-IND-SIRET,
+016520             :WS-CUST-REMISE  :WS-IND-DISCOUNT,
+016520             :WS-CUST-COUNTRY :WS-IND-COUNTRY
 016521        FROM CUSTOMERS
 016522        WHERE C_NO = :ORD-C-NO
 016523     END-EXEC
-016526     PERFORM TEST-SQLCODE
+016526     PERFORM TEST-SQLCODE-DETAIL
+016526     IF ORDRE-VALIDE THEN
+016526         IF WS-IND-SIRET < ZERO THEN
+016526             MOVE SPACES TO WS-CUST-SIRET
+016526         END-IF
+016526         IF WS-IND-DISCOUNT < ZERO THEN
+016526             MOVE ZERO TO WS-CUST-REMISE
+016526         END-IF
+016526         IF WS-IND-COUNTRY < ZERO THEN
+016526             MOVE SPACES TO WS-CUST-COUNTRY
+016526         END-IF
+016526     END-IF
 016527
 016528*    DISPLAY "CUST-C-NO    : ", CUST-C-NO
 016529*    DISPLAY "CUST-COMPANY : ", CUST-COMPANY
 016530*    DISPLAY "CUST-ADDRESS : ", CUST-ADDRESS
 016531*    DISPLAY "CUST-CITY    : ", CUST-CITY
 016532*    DISPLAY "CUST-STATE   : ", CUST-STATE
-016533     DISPLAY "CUST-ZIP     : ", CUST-ZIP
-016534     PERFORM ECRITURE-ENTETE.
+016533     DISPLAY "CUST-ZIP     : ", CUST-ZIP.
 016539
 016541 FETCH-EMPLOYEES.
 016557     EXEC SQL
-016558        SELECT E_NO, DEPT, LNAME, FNAME
+016558        SELECT E_NO, DEPT, LNAME, FNAME, PHONE, EMAIL
 016559        INTO :EMP-E-NO, :EMP-DEPT, :EMP-LNAME,
-016560        :EMP-FNAME
+016560        :EMP-FNAME, :WS-EMP-PHONE :WS-IND-PHONE,
+016560        :WS-EMP-EMAIL :WS-IND-EMAIL
 016561        FROM EMPLOYEES
 016562        WHERE E_NO= :ORD-S-NO
 016563     END-EXEC
-016564     PERFORM TEST-SQLCODE
+016564     PERFORM TEST-SQLCODE-DETAIL
+016564     IF ORDRE-VALIDE THEN
+016564         IF WS-IND-PHONE < ZERO THEN
+016564             MOVE SPACES TO WS-EMP-PHONE
+016564         END-IF
+016564         IF WS-IND-EMAIL < ZERO THEN
+016564             MOVE SPACES TO WS-EMP-EMAIL
+016564         END-IF
+016564     END-IF
 016565
-016566     IF SQLCODE NOT EQUAL +100 THEN
 016567*        DISPLAY "EMP-E-NO     : ", EMP-E-NO
 016568*        DISPLAY "EMP-DEPT     : ", EMP-DEPT
 016569*        DISPLAY "EMP-LNAME    : ", EMP-LNAME
-016570         DISPLAY "EMP-FNAME    : ", EMP-FNAME
-016571
-016573         PERFORM FETCH-DEPTS
-016574     END-IF.
+016570     DISPLAY "EMP-FNAME    : ", EMP-FNAME.
 016580
 016582 FETCH-DEPTS.
 016593     EXEC SQL
@@ -344,7 +711,7 @@
 016599        WHERE DEPT = :EMP-DEPT
 016600     END-EXEC
 016601
-016602     PERFORM TEST-SQLCODE
+016602     PERFORM TEST-SQLCODE-DETAIL
 016603*    DISPLAY "DEP-DEPT     : ", DEP-DEPT
 016604     DISPLAY "DEP-DNAME    : ", DEP-DNAME.
 016605
@@ -356,8 +723,8 @@
 016617         FETCH CITEMS
 016618         INTO :ITEM-O-NO, :ITEM-P-NO, :ITEM-QUANTITY, :ITEM-PRICE
 016619     END-EXEC
-016620     PERFORM TEST-SQLCODE
-016621     IF ORD-O-NO EQUAL ITEM-O-NO THEN
+016620     PERFORM TEST-SQLCODE-ITEMS
+016621     IF ORDRE-VALIDE AND ORD-O-NO EQUAL ITEM-O-NO THEN
 016622        DISPLAY "NUMERO PRODUIT: ", ITEM-P-NO
 016623        PERFORM FETCH-PRODUCTS
 016624     END-IF.
@@ -370,18 +737,30 @@
 016645        FROM PRODUCTS
 016646        WHERE P_NO = :ITEM-P-NO
 016647     END-EXEC
-016649     PERFORM TEST-SQLCODE
+016649     PERFORM TEST-SQLCODE-DETAIL
 016650
-016651     DISPLAY "DESCRIPTION: ", PROD-DESCRIPTION
-016652*    DISPLAY "P_NO: ", PROD-P-NO
-016653*    DISPLAY "PRICE: ", PROD-PRICE
-016654     PERFORM ECRITURE-PRODUITS.
+016651     IF ORDRE-VALIDE THEN
+016652        DISPLAY "DESCRIPTION: ", PROD-DESCRIPTION
+016652*       DISPLAY "P_NO: ", PROD-P-NO
+016653*       DISPLAY "PRICE: ", PROD-PRICE
+016654        PERFORM ECRITURE-PRODUITS
+016654     END-IF.
 016655
 016660 OUV-FACTURES.
 016661     OPEN OUTPUT FACTURE
 016662     IF FS-FACTURES NOT = ZERO THEN
 016663         DISPLAY "ERR OPEN - FILE STATUS : ", FS-FACTURES
 016664         PERFORM ABEND-PROG
+016665     END-IF
+016665     OPEN OUTPUT FACTELEC
+016665     IF FS-FACTELEC NOT = ZERO THEN
+016665         DISPLAY "ERR OPEN FACTELEC - FILE STATUS : ", FS-FACTELEC
+016665         PERFORM ABEND-PROG
+016665     END-IF
+016665     OPEN OUTPUT REJETS
+016665     IF FS-REJETS NOT = ZERO THEN
+016665         DISPLAY "ERR OPEN REJETS - FILE STATUS : ", FS-REJETS
+016665         PERFORM ABEND-PROG
 016665     END-IF.
 016666
 016667 FERM-FACTURES.
@@ -389,8 +768,59 @@
 016669     IF FS-FACTURES NOT = ZERO THEN
 016670         DISPLAY "ERR CLOSE - FILE STATUS : ", FS-FACTURES
 016671         PERFORM ABEND-PROG
+016672     END-IF
+016672     CLOSE FACTELEC
+016672     IF FS-FACTELEC NOT = ZERO THEN
+016672         DISPLAY "ERR CLOSE FACTELEC - FILE STATUS : ", FS-FACTELEC
+016672         PERFORM ABEND-PROG
+016672     END-IF
+016672     CLOSE REJETS
+016672     IF FS-REJETS NOT = ZERO THEN
+016672         DISPLAY "ERR CLOSE REJETS - FILE STATUS : ", FS-REJETS
+016672         PERFORM ABEND-PROG
 016672     END-IF.
-016673
+016673     CLOSE RESTART-FILE
+016673     IF FS-RESTART NOT = ZERO THEN
+016673         DISPLAY "ERR CLOSE RESTART-FILE - FILE STATUS : ", FS-RESTART
+016673         PERFORM ABEND-PROG
+016673     END-IF.
+016674
+016675 OUV-RESTART.
+016676* OUVERTURE EN I-O ; SI LE FICHIER N'EXISTE PAS ENCORE (PREMIER
+016677* RUN), ON LE CREE AVEC UN CHECKPOINT INITIAL '000'
+016678     OPEN I-O RESTART-FILE
+016679     IF FS-RESTART = '35' THEN
+016680         MOVE '1'   TO RST-CLE
+016681         MOVE '000' TO RST-O-NO
+016682         OPEN OUTPUT RESTART-FILE
+016683         WRITE ENR-RESTART
+016684         CLOSE RESTART-FILE
+016685         OPEN I-O RESTART-FILE
+016686     END-IF
+016687     IF FS-RESTART NOT = ZERO AND FS-RESTART NOT = '02' THEN
+016688         DISPLAY "ERR OPEN RESTART - FILE STATUS : ", FS-RESTART
+016689         PERFORM ABEND-PROG
+016690     END-IF
+016691     PERFORM LIRE-RESTART.
+016692
+016693 LIRE-RESTART.
+016694     MOVE '1' TO RST-CLE
+016695     READ RESTART-FILE
+016696     IF FS-RESTART = ZERO OR FS-RESTART = '02' THEN
+016697         MOVE RST-O-NO TO WS-RESTART-NO
+016698     ELSE
+016699         DISPLAY "ERR READ RESTART - FILE STATUS : ", FS-RESTART
+016700         PERFORM ABEND-PROG
+016701     END-IF.
+016702
+016703 ECRITURE-RESTART.
+016704     MOVE '1' TO RST-CLE
+016705     REWRITE ENR-RESTART
+016706     IF FS-RESTART NOT = ZERO THEN
+016707         DISPLAY "ERR REWRITE RESTART - FILE STATUS : ", FS-RESTART
+016708         PERFORM ABEND-PROG
+016709     END-IF.
+016710
 016674 ECRITURE-ENTETE.
 016676      WRITE ENR-FACTURE FROM L-LIGNE-HAUT
 016677      WRITE ENR-FACTURE FROM L-ENTETE
@@ -426,7 +856,8 @@
 016715      MOVE ORD-O-DATE TO WS-O-DATE
 016716      WRITE ENR-FACTURE FROM L-COMMANDE
 016717      WRITE ENR-FACTURE FROM L-COMMANDE-DATE
-016718      WRITE ENR-FACTURE FROM L-LIGNE-VIDE.
+016718      WRITE ENR-FACTURE FROM L-LIGNE-VIDE
+016718      PERFORM ECRITURE-FACTELEC-ENTETE.
 016719
 016720 ENTETE-PRODUITS.
 016721      WRITE ENR-FACTURE FROM L-TAB-HAUT
@@ -439,29 +870,79 @@
 016733      MOVE PROD-PRICE TO WS-PRICE
 016734      MOVE WS-PRICE TO ED-PRICE
 016735      COMPUTE WS-TOTAL-LIGNE = WS-QUANTITY * WS-PRICE
+016735      PERFORM CALCUL-REMISE-LIGNE
+016735      COMPUTE WS-TOTAL-LIGNE = WS-TOTAL-LIGNE - WS-REMISE-LIGNE
 016736      MOVE WS-TOTAL-LIGNE TO ED-TOTAL-LIGNE
 016737      WRITE ENR-FACTURE FROM L-PRODUITS2
-016739      COMPUTE WS-TOTAL-HT = WS-TOTAL-HT + WS-TOTAL-LIGNE.
+016738      PERFORM ECRITURE-FACTELEC-LIGNE
+016739      COMPUTE WS-TOTAL-HT = WS-TOTAL-HT + WS-TOTAL-LIGNE
+016739      COMPUTE WS-TOTAL-REMISE = WS-TOTAL-REMISE + WS-REMISE-LIGNE.
+016739
+016740* REMISE CLIENT NEGOCIEE, MAJOREE D'UNE REMISE QUANTITE POUR LES
+016740* LIGNES DE 10 UNITES OU PLUS, APPLIQUEE AU MONTANT BRUT DE LA
+016740* LIGNE AVANT CUMUL DANS WS-TOTAL-HT
+016740 CALCUL-REMISE-LIGNE.
+016740     MOVE WS-CUST-REMISE TO WS-TAUX-REMISE
+016740     IF WS-QUANTITY >= 10 THEN
+016740         ADD 0,05 TO WS-TAUX-REMISE
+016740     END-IF
+016740     COMPUTE WS-REMISE-LIGNE ROUNDED = WS-TOTAL-LIGNE * WS-TAUX-REMISE.
 016740
 016741 ECRITURE-TOTAL-PRODUITS.
 016742      WRITE ENR-FACTURE FROM L-TAB-BAS
 016743      WRITE ENR-FACTURE FROM L-LIGNE-VIDE
 016744      MOVE WS-TOTAL-HT TO ED-TOTAL-HT
-016745      WRITE ENR-FACTURE FROM L-TOTAL-HT.
+016745      WRITE ENR-FACTURE FROM L-TOTAL-HT
+016745      MOVE WS-TOTAL-REMISE TO ED-REMISE
+016745      WRITE ENR-FACTURE FROM L-REMISE.
 016746
 016750 ECRITURE-MONTANT-TVA.
 016751     DISPLAY WS-TAUX-TVA
-016752     COMPUTE WS-MONTANT-TVA = WS-TAUX-TVA * WS-TOTAL-HT
-016753     MOVE WS-MONTANT-TVA TO ED-MONTANT-TVA
-016754     WRITE ENR-FACTURE FROM L-MONTANT-TVA.
+016751     IF WS-CUST-COUNTRY = SPACES OR WS-CUST-COUNTRY = 'FR' THEN
+016752         COMPUTE WS-MONTANT-TVA = WS-TAUX-TVA * WS-TOTAL-HT
+016753         MOVE WS-MONTANT-TVA TO ED-MONTANT-TVA
+016754         WRITE ENR-FACTURE FROM L-MONTANT-TVA
+016754     ELSE
+016754         MOVE ZERO TO WS-MONTANT-TVA
+016754         WRITE ENR-FACTURE FROM L-EXONERE-TVA
+016754     END-IF.
 016755
 016756 ECRITURE-TOTAL-TTC.
 016757     COMPUTE WS-TOTAL-TTC = WS-TOTAL-HT + WS-MONTANT-TVA
 016758     MOVE WS-TOTAL-TTC TO ED-TOTAL-TTC
 016759     WRITE ENR-FACTURE FROM L-TOTAL-TTC
 016760     WRITE ENR-FACTURE FROM L-LIGNE-VIDE
+016760     IF WS-MODE-REPRINT THEN
+016760         MOVE '---- DUPLICATA ----' TO FIN-TAG
+016760     END-IF
 016761     WRITE ENR-FACTURE FROM L-LIGNE-FIN
-016762     WRITE ENR-FACTURE FROM L-LIGNE-VIDE.
+016762     WRITE ENR-FACTURE FROM L-LIGNE-VIDE
+016762     PERFORM ECRITURE-FACTELEC-TOTAUX.
+016763
+016763* LONGUEUR DE WS-EMP-PHONE SANS LES ESPACES DE FIN (MAIS EN GARDANT
+016763* LES ESPACES INTERNES DU NUMERO), PAR RECHERCHE DU DERNIER
+016763* CARACTERE NON-BLANC EN PARTANT DE LA DROITE
+016763 CALCUL-LONGUEUR-PHONE.
+016763     MOVE 15 TO WS-EMP-PHONE-LEN
+016763     PERFORM UNTIL WS-EMP-PHONE-LEN = ZERO
+016763                OR WS-EMP-PHONE(WS-EMP-PHONE-LEN:1) NOT = SPACE
+016763         SUBTRACT 1 FROM WS-EMP-PHONE-LEN
+016763     END-PERFORM
+016763     IF WS-EMP-PHONE-LEN = ZERO THEN
+016763         MOVE 1 TO WS-EMP-PHONE-LEN
+016763     END-IF.
+016763
+016763* LONGUEUR DE WS-EMP-EMAIL SANS LES ESPACES DE FIN, MEME PRINCIPE
+016763* QUE CALCUL-LONGUEUR-PHONE
+016763 CALCUL-LONGUEUR-EMAIL.
+016763     MOVE 40 TO WS-EMP-EMAIL-LEN
+016763     PERFORM UNTIL WS-EMP-EMAIL-LEN = ZERO
+016763                OR WS-EMP-EMAIL(WS-EMP-EMAIL-LEN:1) NOT = SPACE
+016763         SUBTRACT 1 FROM WS-EMP-EMAIL-LEN
+016763     END-PERFORM
+016763     IF WS-EMP-EMAIL-LEN = ZERO THEN
+016763         MOVE 1 TO WS-EMP-EMAIL-LEN
+016763     END-IF.
 016763
 016764 ECRITURE-DEPARTEMENT.
 016765     STRING
@@ -478,5 +959,112 @@
 016776     DISPLAY WS-DEPARTEMENT
 016780     DISPLAY "L-DEPARTEMENT ", L-DEPARTEMENT
 016800     WRITE ENR-FACTURE FROM L-DEPARTEMENT
+016801
+016801     PERFORM CALCUL-LONGUEUR-PHONE
+016801     PERFORM CALCUL-LONGUEUR-EMAIL
+016801* PLACE RESTANTE POUR L'EMAIL DANS WS-CONTACT (39 OCTETS) UNE FOIS
+016801* 'TEL : ' (6), LE NUMERO ET '  EMAIL : ' (10) POSES ; SI L'EMAIL
+016801* NE TIENT PAS ENTIER, IL EST TRONQUE ET MARQUE PAR '>' SUR LA
+016801* LIGNE IMPRIMEE ELLE-MEME, PAS SEULEMENT DANS LE LOG
+016801     COMPUTE WS-CONTACT-RESTE =
+016801             39 - 6 - WS-EMP-PHONE-LEN - 10
+016801     IF WS-EMP-EMAIL-LEN > WS-CONTACT-RESTE THEN
+016801         COMPUTE WS-CONTACT-MAILLEN = WS-CONTACT-RESTE - 1
+016802         STRING
+016803           'TEL : ' DELIMITED BY SIZE
+016804           WS-EMP-PHONE(1:WS-EMP-PHONE-LEN) DELIMITED BY SIZE
+016805           '  EMAIL : ' DELIMITED BY SIZE
+016805           WS-EMP-EMAIL(1:WS-CONTACT-MAILLEN) DELIMITED BY SIZE
+016805           '>' DELIMITED BY SIZE
+016807           INTO WS-CONTACT
+016808           ON OVERFLOW
+016809           DISPLAY "TROP PETIT"
+016810         END-STRING
+016810     ELSE
+016810         STRING
+016810           'TEL : ' DELIMITED BY SIZE
+016810           WS-EMP-PHONE(1:WS-EMP-PHONE-LEN) DELIMITED BY SIZE
+016810           '  EMAIL : ' DELIMITED BY SIZE
+016810           WS-EMP-EMAIL(1:WS-EMP-EMAIL-LEN) DELIMITED BY SIZE
+016810           INTO WS-CONTACT
+016810           ON OVERFLOW
+016810           DISPLAY "TROP PETIT"
+016810         END-STRING
+016810     END-IF
+016811     WRITE ENR-FACTURE FROM L-CONTACT-EMPLOYE
 016900     WRITE ENR-FACTURE FROM L-LIGNE-VIDE.
 017000
+016901* COMMANDE ECARTEE FAUTE DE CLIENT/EMPLOYE/DEPARTEMENT TROUVE :
+016901* AUCUNE FACTURE N'EST EMISE, LA COMMANDE EST TRACEE DANS MESREJET
+016901 ECRITURE-REJET.
+016902     MOVE ORD-O-NO         TO REJ-O-NO
+016903     MOVE WS-SQLCODE-REJET TO REJ-SQLCODE
+016904     MOVE 'RECHERCHE CLIENT/EMPLOYE/DEPARTEMENT ECHOUEE'
+016905                     TO REJ-LIBELLE
+016906     WRITE ENR-REJET
+016907     IF FS-REJETS NOT = ZERO THEN
+016908         DISPLAY "ERR WRITE REJETS - FILE STATUS : ", FS-REJETS
+016909         PERFORM ABEND-PROG
+016910     END-IF.
+016910
+016910* MEME PRINCIPE QUE ECRITURE-REJET, POUR UNE COMMANDE ECARTEE SUR
+016910* UNE LIGNE OU UN PRODUIT (TRAITER-ITEMS-COMMANDE) PLUTOT QUE SUR
+016910* L'ENTETE (TRAITER-ENTETE-COMMANDE)
+016910 ECRITURE-REJET-ITEMS.
+016910     MOVE ORD-O-NO         TO REJ-O-NO
+016910     MOVE WS-SQLCODE-REJET TO REJ-SQLCODE
+016910     MOVE 'RECHERCHE LIGNE/PRODUIT ECHOUEE'
+016910                     TO REJ-LIBELLE
+016910     WRITE ENR-REJET
+016910     IF FS-REJETS NOT = ZERO THEN
+016910         DISPLAY "ERR WRITE REJETS - FILE STATUS : ", FS-REJETS
+016910         PERFORM ABEND-PROG
+016910     END-IF.
+016911
+017010 ECRITURE-CONTROLE.
+017020     MOVE WS-NB-FACTURES TO ED-CTL-NB
+017030     MOVE WS-CUMUL-HT    TO ED-CTL-HT
+017040     MOVE WS-CUMUL-TVA   TO ED-CTL-TVA
+017050     MOVE WS-CUMUL-TTC   TO ED-CTL-TTC
+017060     WRITE ENR-FACTURE FROM L-CTL-SEPARATEUR
+017070     WRITE ENR-FACTURE FROM L-CTL-TITRE
+017080     WRITE ENR-FACTURE FROM L-CTL-NB
+017090     WRITE ENR-FACTURE FROM L-CTL-HT
+017100     WRITE ENR-FACTURE FROM L-CTL-TVA
+017110     WRITE ENR-FACTURE FROM L-CTL-TTC
+017120     WRITE ENR-FACTURE FROM L-CTL-SEPARATEUR.
+017130
+017140 ECRITURE-FACTELEC-ENTETE.
+017141* FE-CORPS EST REMISE A BLANC AVANT CHAQUE ECRITURE : SINON, COMME
+017141* FE-LIGNE/FE-TOTAUX (REDEFINES DE FE-ENTETE) SONT PLUS COURTS QUE
+017141* FE-ENTETE, LES OCTETS DE QUEUE NON REPOSITIONNES GARDERAIENT LA
+017141* VALEUR DE L'ENREGISTREMENT ECRIT PRECEDEMMENT
+017141     INITIALIZE FE-CORPS
+017150     MOVE 'E'           TO FE-TYPE-ENR
+017160     MOVE ORD-O-NO      TO FE-O-NO
+017170     MOVE ORD-O-DATE    TO FE-O-DATE
+017180     MOVE CUST-C-NO     TO FE-C-NO
+017190     MOVE WS-CUST-SIRET TO FE-SIRET
+017200     MOVE CUST-COMPANY  TO FE-COMPANY
+017210     WRITE ENR-FACTELEC.
+017220
+017230 ECRITURE-FACTELEC-LIGNE.
+017231     INITIALIZE FE-CORPS
+017240     MOVE 'D'           TO FE-TYPE-ENR
+017250     MOVE ORD-O-NO      TO FE-O-NO
+017260     MOVE PROD-P-NO     TO FE-P-NO
+017270     MOVE ITEM-QUANTITY TO FE-QUANTITY
+017280     MOVE PROD-PRICE    TO FE-PRICE
+017285     MOVE WS-REMISE-LIGNE TO FE-REMISE
+017290     WRITE ENR-FACTELEC.
+017300
+017310 ECRITURE-FACTELEC-TOTAUX.
+017311     INITIALIZE FE-CORPS
+017320     MOVE 'T'            TO FE-TYPE-ENR
+017330     MOVE ORD-O-NO       TO FE-O-NO
+017340     MOVE WS-TOTAL-HT    TO FE-TOTAL-HT
+017350     MOVE WS-MONTANT-TVA TO FE-MONTANT-TVA
+017360     MOVE WS-TOTAL-TTC   TO FE-TOTAL-TTC
+017365     MOVE WS-TOTAL-REMISE TO FE-TOTAL-REMISE
+017370     WRITE ENR-FACTELEC.
+
